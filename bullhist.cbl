@@ -0,0 +1,178 @@
+      ******************************************************************
+      *    Relit le fichier HISTO alimenté par BULLTIN à chaque
+      *    trimestre et affiche, pour chaque élève, l'évolution de
+      *    sa moyenne (trimestre 1, 2, 3) afin que le conseil de
+      *    classe puisse voir s'il progresse ou décroche.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BULLHIST.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-HISTO
+               ASSIGN TO 'histo.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HISTO-CLE
+               FILE STATUS IS F-HISTO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-HISTO.
+
+       01 REC-HISTO.
+          05 HISTO-CLE.
+             10 HISTO-CODE-ELEVE    PIC 9(04).
+             10 HISTO-TRIMESTRE     PIC 9(01).
+          05 HISTO-NOM-ELEVE        PIC X(10).
+          05 HISTO-PRENOM-ELEVE     PIC X(10).
+          05 HISTO-MOYENNE          PIC 99V99.
+
+       WORKING-STORAGE SECTION.
+
+       01  F-HISTO-STATUS      PIC X(02) VALUE SPACE.
+           88 F-HISTO-STATUS-OK     VALUE '00'.
+           88 F-HISTO-STATUS-EOF    VALUE '10'.
+
+       01 WS-CODE-ELEVE-COURANT     PIC 9(04) VALUE 0.
+       01 WS-PREMIER-ELEVE          PIC X VALUE 'O'.
+           88 WS-PREMIER-ELEVE-OUI  VALUE 'O'.
+
+      *  Moyennes des 3 trimestres de l'élève en cours de rupture
+       01 WS-NOM-EN-COURS           PIC X(10) VALUE SPACES.
+       01 WS-PRENOM-EN-COURS        PIC X(10) VALUE SPACES.
+       01 WS-MOYENNES-TRIM.
+          05 WS-MOYENNE-T1          PIC 99V99 VALUE 0.
+          05 WS-MOYENNE-T2          PIC 99V99 VALUE 0.
+          05 WS-MOYENNE-T3          PIC 99V99 VALUE 0.
+       01 WS-SAISI-TRIM.
+          05 WS-SAISI-T1            PIC X VALUE 'N'.
+          05 WS-SAISI-T2            PIC X VALUE 'N'.
+          05 WS-SAISI-T3            PIC X VALUE 'N'.
+
+       01 WS-TENDANCE               PIC X(20) VALUE SPACES.
+
+      ******************************************************************
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+
+           PERFORM 7010-OUVRIR-HISTO-DEB
+              THRU 7010-OUVRIR-HISTO-FIN.
+
+           DISPLAY "***************************************************"
+           DISPLAY "    EVOLUTION DES MOYENNES PAR TRIMESTRE           "
+           DISPLAY "***************************************************"
+
+           PERFORM 7020-LIRE-HISTO-DEB
+              THRU 7020-LIRE-HISTO-FIN
+              UNTIL F-HISTO-STATUS-EOF
+
+           IF NOT WS-PREMIER-ELEVE-OUI
+               PERFORM 7030-AFFICHER-ELEVE-DEB
+                  THRU 7030-AFFICHER-ELEVE-FIN
+           END-IF.
+
+           CLOSE F-HISTO.
+
+           STOP RUN.
+
+      ******************************************************************
+      *    Ouvre F-HISTO et lit le premier enregistrement
+      ******************************************************************
+       7010-OUVRIR-HISTO-DEB.
+           OPEN INPUT F-HISTO
+           READ F-HISTO
+               NOT AT END
+                   PERFORM 7040-NOUVEL-ELEVE-DEB
+                      THRU 7040-NOUVEL-ELEVE-FIN
+               AT END
+                   DISPLAY "Aucun historique disponible."
+           END-READ.
+       7010-OUVRIR-HISTO-FIN.
+           EXIT.
+
+      ******************************************************************
+      *    Lit les enregistrements suivants, accumule les moyennes de
+      *    l'élève en cours, et déclenche la rupture de contrôle
+      *    quand le code élève change.
+      ******************************************************************
+       7020-LIRE-HISTO-DEB.
+           READ F-HISTO
+               NOT AT END
+                   IF HISTO-CODE-ELEVE NOT = WS-CODE-ELEVE-COURANT
+                       PERFORM 7030-AFFICHER-ELEVE-DEB
+                          THRU 7030-AFFICHER-ELEVE-FIN
+                       PERFORM 7040-NOUVEL-ELEVE-DEB
+                          THRU 7040-NOUVEL-ELEVE-FIN
+                   ELSE
+                       PERFORM 7050-CUMULER-TRIMESTRE-DEB
+                          THRU 7050-CUMULER-TRIMESTRE-FIN
+                   END-IF
+           END-READ.
+       7020-LIRE-HISTO-FIN.
+           EXIT.
+
+      ******************************************************************
+      *    Initialise les compteurs pour un nouvel élève rencontré
+      ******************************************************************
+       7040-NOUVEL-ELEVE-DEB.
+           MOVE 'N' TO WS-PREMIER-ELEVE
+           MOVE HISTO-CODE-ELEVE    TO WS-CODE-ELEVE-COURANT
+           MOVE HISTO-NOM-ELEVE     TO WS-NOM-EN-COURS
+           MOVE HISTO-PRENOM-ELEVE  TO WS-PRENOM-EN-COURS
+           MOVE 0   TO WS-MOYENNE-T1 WS-MOYENNE-T2 WS-MOYENNE-T3
+           MOVE 'N' TO WS-SAISI-T1 WS-SAISI-T2 WS-SAISI-T3
+           PERFORM 7050-CUMULER-TRIMESTRE-DEB
+              THRU 7050-CUMULER-TRIMESTRE-FIN.
+       7040-NOUVEL-ELEVE-FIN.
+           EXIT.
+
+      ******************************************************************
+      *    Range la moyenne de l'enregistrement courant dans le
+      *    trimestre correspondant de l'élève en cours
+      ******************************************************************
+       7050-CUMULER-TRIMESTRE-DEB.
+           EVALUATE HISTO-TRIMESTRE
+             WHEN 1
+                 MOVE HISTO-MOYENNE TO WS-MOYENNE-T1
+                 MOVE 'O' TO WS-SAISI-T1
+             WHEN 2
+                 MOVE HISTO-MOYENNE TO WS-MOYENNE-T2
+                 MOVE 'O' TO WS-SAISI-T2
+             WHEN 3
+                 MOVE HISTO-MOYENNE TO WS-MOYENNE-T3
+                 MOVE 'O' TO WS-SAISI-T3
+           END-EVALUATE.
+       7050-CUMULER-TRIMESTRE-FIN.
+           EXIT.
+
+      ******************************************************************
+      *    Affiche la ligne de tendance de l'élève en cours de
+      *    rupture (trimestre 1 / 2 / 3 et tendance générale)
+      ******************************************************************
+       7030-AFFICHER-ELEVE-DEB.
+           MOVE "stable" TO WS-TENDANCE
+           IF WS-SAISI-T3 = 'O' AND WS-SAISI-T1 = 'O'
+               IF WS-MOYENNE-T3 > WS-MOYENNE-T1
+                   MOVE "en progression"    TO WS-TENDANCE
+               ELSE
+                   IF WS-MOYENNE-T3 < WS-MOYENNE-T1
+                       MOVE "en baisse"      TO WS-TENDANCE
+                   END-IF
+               END-IF
+           END-IF
+
+           DISPLAY " "
+           DISPLAY WS-NOM-EN-COURS " " WS-PRENOM-EN-COURS
+           DISPLAY "   Trimestre 1 : " WS-MOYENNE-T1
+           DISPLAY "   Trimestre 2 : " WS-MOYENNE-T2
+           DISPLAY "   Trimestre 3 : " WS-MOYENNE-T3
+           DISPLAY "   Tendance    : " WS-TENDANCE.
+       7030-AFFICHER-ELEVE-FIN.
+           EXIT.
