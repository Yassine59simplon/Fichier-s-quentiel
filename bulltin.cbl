@@ -24,7 +24,37 @@
                ASSIGN TO 'output.txt'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS F-OUTPUT-STATUS.
-           
+
+           SELECT F-REJETS
+               ASSIGN TO 'rejets.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-REJETS-STATUS.
+
+           SELECT F-HISTO
+               ASSIGN TO 'histo.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HISTO-CLE
+               FILE STATUS IS F-HISTO-STATUS.
+
+           SELECT F-CSV
+               ASSIGN TO 'output.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CSV-STATUS.
+
+           SELECT F-CHECKPOINT
+               ASSIGN TO 'checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CHECKPOINT-STATUS.
+
+      *    Journal des eleves deja confirmes par un checkpoint, pour
+      *    qu'une reprise puisse reconstituer TABLE-ELEVES sans se
+      *    limiter a repositionner la lecture de F-INPUT (6010/6017).
+           SELECT F-REPRISE
+               ASSIGN TO 'reprise.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-REPRISE-STATUS.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -38,41 +68,87 @@
        01  REC-F-INPUT-1000         PIC X(1000).
 
        01  REC-STUDENT.
-           03 R-S-KEY               PIC 9(02).       
-           03 R-LASTNAME            PIC X(07).       
-           03 R-FIRSTNAME           PIC X(06).       
-           03 R-AGE                 PIC 9(02).       
+           03 R-S-KEY               PIC 9(02).
+           03 R-LASTNAME            PIC X(07).
+           03 R-FIRSTNAME           PIC X(06).
+           03 R-AGE                 PIC 9(02).
+           03 R-CLASSE              PIC X(05).
 
        01  REC-COURSE.
-           03 R-C-KEY               PIC 9(02).       
-           03 R-LABEL               PIC X(21).       
-           03 R-COEF                PIC 9,9.       
+           03 R-C-KEY               PIC 9(02).
+           03 R-LABEL               PIC X(21).
+           03 R-COEF                PIC 9,9.
            03 R-GRADE               PIC 99,99.
 
+       01  REC-ABSENCE.
+           03 R-AB-KEY              PIC 9(02).
+           03 R-NB-ABSENCES         PIC 9(02).
+           03 R-COMPORTEMENT        PIC X(01).
+
        FD F-OUTPUT
            RECORD CONTAINS 132 CHARACTERS
            RECORDING MODE IS F.
 
 
-       01 REC-F-OUTPUT.  
+       01 REC-F-OUTPUT.
           05 SORTE-NOM-ELEVE      PIC X(10).
           05 SORTE-PRENOM-ELEVE   PIC X(10).
           05 SORTE-MOYENNE-ELEVE      PIC 99,99.
+          05 SORTE-RANG           PIC X(14).
+          05 SORTE-MENTION        PIC X(25).
    
-       01 REC-F-OUTPUT2.
-          05 SORTE-CODE-MATIERE   PIC 9(02).
-          05 SORTE-NOM-MATIERE    PIC X(25).
-          05 SORTE-COEFF          PIC 9,9.
-          05 SORTE-NOTE           PIC 99,99.
+       01 REC-F-OUTPUT3.
+          05 SORTE-STAT-CODE      PIC 9(02).
+          05 SORTE-STAT-LABEL     PIC X(25).
+          05 SORTE-STAT-MOYENNE   PIC 99,99.
+          05 SORTE-STAT-MIN       PIC 99,99.
+          05 SORTE-STAT-MAX       PIC 99,99.
+
+       01 REC-F-OUTPUT4.
+          05 SORTE-ABSENCES        PIC 99.
+          05 SORTE-COMPORTEMENT    PIC X(15).
 
        01 SORTIE-CHAINE PIC X(150).
-          
-        
-        
 
-       
+       FD F-REJETS
+           RECORD CONTAINS 150 CHARACTERS
+           RECORDING MODE IS F.
+
+       01 REC-F-REJETS.
+          05 REJ-CODE-LIGNE       PIC X(02).
+          05 REJ-CODE-RAISON      PIC X(05).
+          05 REJ-LIBELLE          PIC X(40).
+          05 REJ-DONNEES          PIC X(100).
+
+       FD F-HISTO.
+
+       01 REC-HISTO.
+          05 HISTO-CLE.
+             10 HISTO-CODE-ELEVE    PIC 9(04).
+             10 HISTO-TRIMESTRE     PIC 9(01).
+          05 HISTO-NOM-ELEVE        PIC X(10).
+          05 HISTO-PRENOM-ELEVE     PIC X(10).
+          05 HISTO-MOYENNE          PIC 99V99.
+
+       FD F-CSV
+           RECORD CONTAINS 200 CHARACTERS
+           RECORDING MODE IS F.
+
+       01 LIGNE-CSV PIC X(200).
+
+       FD F-CHECKPOINT
+           RECORD CONTAINS 04 CHARACTERS
+           RECORDING MODE IS F.
+
+       01 REC-CHECKPOINT PIC 9(04).
+
+       FD F-REPRISE
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+
+       01 REC-REPRISE PIC X(100).
 
-      ******************************************************************        
+      ******************************************************************
 
        WORKING-STORAGE SECTION.
        
@@ -81,12 +157,62 @@
            88 F-INPUT-STATUS-EOF    VALUE '10'.
 
        01  F-OUTPUT-STATUS     PIC X(02) VALUE SPACE.
-           88 F-OUTPUT-STATUS-OK    VALUE '00'.        
+           88 F-OUTPUT-STATUS-OK    VALUE '00'.
            88 F-OUTPUT-STATUS-EOF   VALUE '10'.
 
+       01  F-REJETS-STATUS     PIC X(02) VALUE SPACE.
+           88 F-REJETS-STATUS-OK    VALUE '00'.
+
+       01  F-HISTO-STATUS      PIC X(02) VALUE SPACE.
+           88 F-HISTO-STATUS-OK       VALUE '00'.
+           88 F-HISTO-STATUS-NOFILE   VALUE '35'.
+           88 F-HISTO-STATUS-DUP      VALUE '22'.
+
+       01  F-CSV-STATUS        PIC X(02) VALUE SPACE.
+           88 F-CSV-STATUS-OK      VALUE '00'.
+
+      *  Zones d'édition pour la ligne CSV (6032-FICHIER-CSV)
+       01 SORTE-COEFF              PIC 9,9.
+       01 SORTE-NOTE               PIC 99,99.
+
+       01  F-CHECKPOINT-STATUS PIC X(02) VALUE SPACE.
+           88 F-CHECKPOINT-STATUS-OK     VALUE '00'.
+           88 F-CHECKPOINT-STATUS-NOFILE VALUE '35'.
+
+       01  F-REPRISE-STATUS     PIC X(02) VALUE SPACE.
+           88 F-REPRISE-STATUS-OK     VALUE '00'.
+           88 F-REPRISE-STATUS-EOF    VALUE '10'.
+           88 F-REPRISE-STATUS-NOFILE VALUE '35'.
+
+      *  Reprise sur checkpoint (6010-LIRE-FICHIER)
+       01 WS-CHECKPOINT-ELEVE        PIC 9(04) COMP VALUE 0.
+       01 WS-CHECKPT-PERIODE         PIC 9(04) COMP VALUE 5.
+       01 WS-CHECKPT-COMPTEUR        PIC 9(04) COMP VALUE 0.
+       01 WS-CHECKPT-SKIP-CPT        PIC 9(04) COMP VALUE 0.
+
+      *  Rejeu du journal de reprise (reprise.dat) : tant que
+      *  WS-REPRISE-REPLAY-SW vaut 'O', 6016-TRAITER-LIGNE reconstitue
+      *  TABLE-ELEVES a partir du journal sans faire avancer le
+      *  checkpoint ni re-ecrire le journal lui-meme (6017). Une fois
+      *  le rejeu termine, WS-REPRISE-FLUSHED-LOC retient jusqu'a quel
+      *  eleve de CETTE execution le journal est deja a jour, pour que
+      *  6013/6018 ne vident que les eleves confirmes depuis.
+       01 WS-REPRISE-REPLAY-SW       PIC X VALUE 'N'.
+           88 WS-REPRISE-REPLAY-OUI      VALUE 'O'.
+       01 WS-REPRISE-FLUSHED-LOC     PIC 9(04) COMP VALUE 0.
+       01 WS-REPRISE-IDX             PIC 9(04) COMP VALUE 0.
+
+      *  La ligne "01" du premier eleve non encore charge est lue en
+      *  trop par 6012-SAUTER-CHECKPOINT pour detecter la limite du
+      *  saut ; elle est conservee ici pour etre rejouee par le
+      *  traitement normal au lieu d'un nouveau READ F-INPUT.
+       01 WS-CHECKPT-LIGNE-SW        PIC X VALUE 'N'.
+           88 WS-CHECKPT-LIGNE-OUI       VALUE 'O'.
+       01 WS-CHECKPT-LIGNE-SAUVEE    PIC X(100) VALUE SPACES.
+
        01 WS-FIN-FICHIER            PIC X VALUE 'N'.
        01 WS-CODE-LIGNE             PIC 9(02).
-       01 WS-IDX-ELEVE              PIC 99 VALUE 0.
+       01 WS-IDX-ELEVE              PIC 9(04) COMP VALUE 0.
        01 WS-IDX-MATIERE            PIC 99 VALUE 0.
 
        01 WS-TEM-SOMME-NOTES        PIC 999V99 VALUE 0.
@@ -102,20 +228,96 @@
        01 WS-NUL                     PIC X.
 
        01 WS-MOYANNE-CLASSE         PIC 99V99 VALUE 0.
-    
-
 
-       
+       01 WS-NB-ELEVES               PIC 9(04) COMP VALUE 0.
+
+      *  Contrôle de validité des lignes (6010-LIRE-FICHIER)
+       01 WS-NB-ACCEPTES             PIC 9(04) COMP VALUE 0.
+       01 WS-NB-REJETES              PIC 9(04) COMP VALUE 0.
+       01 WS-IDX-DUP                 PIC 9(04) COMP VALUE 0.
+       01 WS-REJET-SW                PIC X VALUE 'N'.
+           88 WS-REJET-OUI           VALUE 'O'.
+
+      *  Recherche d'un élève (6050-SERCH)
+       01 WS-MODE-EXECUTION          PIC X VALUE 'T'.
+           88 WS-MODE-TOUS           VALUE 'T'.
+           88 WS-MODE-RECHERCHE      VALUE 'R'.
+       01 WS-RECH-TYPE               PIC X VALUE 'C'.
+           88 WS-RECH-PAR-CODE       VALUE 'C'.
+           88 WS-RECH-PAR-NOM        VALUE 'N'.
+       01 WS-RECH-CLE                PIC 9(04) VALUE 0.
+       01 WS-RECH-NOM                PIC X(10) VALUE SPACES.
+       01 WS-RECH-TROUVE             PIC X VALUE 'N'.
+           88 WS-RECH-TROUVE-OUI     VALUE 'O'.
+       01 WS-ARG-NUM                 PIC 9(02) VALUE 0.
+
+      *  Historique des moyennes par trimestre (6060-HISTO)
+       01 WS-TRIMESTRE-COURANT       PIC 9(01) VALUE 1.
+
+      *  Rupture de contrôle par classe (6020/6030)
+       01 WS-CLASSE-COURANTE         PIC X(05) VALUE SPACES.
+       01 WS-SOMME-CLASSE            PIC 9(06)V99 VALUE 0.
+       01 WS-NB-CLASSE                PIC 9(04) COMP VALUE 0.
+       01 WS-MOYENNE-SOUS-TOTAL       PIC 99V99 VALUE 0.
+       01 WS-SOMME-ECOLE              PIC 9(06)V99 VALUE 0.
+       01 WS-NB-ECOLE                 PIC 9(04) COMP VALUE 0.
+       01 WS-MOYENNE-ECOLE            PIC 99V99 VALUE 0.
+
+      *  Table de tri pour le classement (6045-CLASSEMENT)
+       01 WS-IDX-TRI-TABLE.
+          05 WS-IDX-TRI OCCURS 1000 TIMES PIC 9(04) COMP.
+
+       01 WS-IDX-TRI-I                PIC 9(04) COMP VALUE 0.
+       01 WS-IDX-TRI-J                PIC 9(04) COMP VALUE 0.
+       01 WS-NB-TRI                   PIC 9(04) COMP VALUE 0.
+       01 WS-TRI-TEMOIN               PIC 9(04) COMP VALUE 0.
+       01 WS-RANG-COURANT             PIC 99 VALUE 0.
+       01 WS-POS-COURANTE             PIC 99 VALUE 0.
+       01 WS-RANG-LIBELLE             PIC X(14) VALUE SPACES.
+       01 WS-RANG-EDIT                PIC Z9.
+       01 WS-COMPORTEMENT-LIBELLE     PIC X(15) VALUE SPACES.
+
+      *  Statistiques par matière (6047-STATS-MATIERES). La table est
+      *  desormais tenue par (classe, libelle) et non plus par
+      *  matiere seule (voir 6047) : dimensionnee pour jusqu'a 1000
+      *  couples distincts, comme TABLE-ELEVES et WS-IDX-TRI-TABLE
+      *  sont dimensionnees pour jusqu'a 1000 eleves, puisqu'une
+      *  meme matiere (jusqu'a 20 par eleve) compte une fois par
+      *  classe qui la propose.
+       01 WS-NB-MATIERES-DISTINCT    PIC 9(04) COMP VALUE 0.
+       01 TABLE-STATS-MATIERES.
+          05 STAT-MATIERE OCCURS 1000 TIMES.
+             10 WS-STAT-CLASSE       PIC X(05).
+             10 WS-STAT-CODE         PIC 9(02).
+             10 WS-STAT-LABEL        PIC X(25).
+             10 WS-STAT-NB           PIC 9(04) COMP.
+             10 WS-STAT-SOMME        PIC 9(06)V99.
+             10 WS-STAT-MIN          PIC 99V99.
+             10 WS-STAT-MAX          PIC 99V99.
+             10 WS-STAT-MOYENNE      PIC 99V99.
+
+       01 WS-IDX-STAT                 PIC 9(04) COMP VALUE 0.
+       01 WS-STAT-TROUVE              PIC X VALUE 'N'.
+           88 WS-STAT-TROUVE-OUI      VALUE 'O'.
+       01 WS-TRI-SWAP                 PIC X VALUE 'N'.
+           88 WS-TRI-SWAP-OUI         VALUE 'O'.
 
       *  Table des élèves et des matières
        01 TABLE-ELEVES.
           05 ELEVE OCCURS 1000 TIMES.
-             10 WS-CODE-E           PIC 9(02).
+             10 WS-CODE-E           PIC 9(04).
+             10 WS-CLASSE-E         PIC X(05).
              10 WS-NOM-ELEVE        PIC X(10).
              10 WS-PRENOM-ELEVE     PIC X(10).
              10 WS-AGE-ELEVE        PIC 99.
              10 WS-NB-MATIERES      PIC 99.
              10 WS-MOYANNE-E        PIC 99V99.
+             10 WS-RANG-E           PIC 99.
+             10 WS-EXAEQUO-E        PIC X(01).
+                88 WS-EXAEQUO-OUI   VALUE 'O'.
+             10 WS-MENTION-E        PIC X(25).
+             10 WS-NB-ABSENCES-E     PIC 99.
+             10 WS-COMPORTEMENT-E    PIC X(01).
              10 WS-LISTE-MATIERES OCCURS 20 TIMES.
                 15 WS-CODE-M        PIC 9(02).
                 15 WS-NOM-MATIERE   PIC X(25).
@@ -138,19 +340,75 @@
           
 
           
-           PERFORM 6040-CALCUL-MOYENNE-DEB 
+           PERFORM 6040-CALCUL-MOYENNE-DEB
               THRU 6040-CALCUL-MOYENNE-FIN.
 
+           PERFORM 6045-CLASSEMENT-DEB
+              THRU 6045-CLASSEMENT-FIN.
+
+           PERFORM 6047-STATS-MATIERES-DEB
+              THRU 6047-STATS-MATIERES-FIN.
+
+      *    Parametres optionnels en ligne de commande : MODE
+      *    [RECH-TYPE RECH-VALEUR | TRIMESTRE]. Sans parametre, les
+      *    valeurs par defaut ci-dessus (mode T, trimestre 1)
+      *    s'appliquent et tout le traitement reste non interactif,
+      *    pour que le lot habituel (cron, nuit) n'attende jamais sur
+      *    une entree clavier. Seule la recherche d'un seul eleve
+      *    (mode R) a besoin d'etre invoquee avec ses parametres.
+           MOVE 1 TO WS-ARG-NUM
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-MODE-EXECUTION FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           IF WS-MODE-RECHERCHE
+               MOVE 2 TO WS-ARG-NUM
+               DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+               ACCEPT WS-RECH-TYPE FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       CONTINUE
+               END-ACCEPT
+               MOVE 3 TO WS-ARG-NUM
+               DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+               IF WS-RECH-PAR-NOM
+                   ACCEPT WS-RECH-NOM FROM ARGUMENT-VALUE
+                       ON EXCEPTION
+                           CONTINUE
+                   END-ACCEPT
+               ELSE
+                   ACCEPT WS-RECH-CLE FROM ARGUMENT-VALUE
+                       ON EXCEPTION
+                           CONTINUE
+                   END-ACCEPT
+               END-IF
+               PERFORM 6050-SERCH-DEB
+                  THRU 6050-SERCH-FIN
+           ELSE
               PERFORM 6030-FICHIER-SORTIE-DEB
-              THRU 6030-FICHIER-SORTIE-FIN.
+                 THRU 6030-FICHIER-SORTIE-FIN
+
+              PERFORM 6032-FICHIER-CSV-DEB
+                 THRU 6032-FICHIER-CSV-FIN
 
                PERFORM 6020-AFFICHAGE-ELEVES-DEB
-              THRU 6020-AFFICHAGE-ELEVES-FIN.
+                 THRU 6020-AFFICHAGE-ELEVES-FIN
 
-      *    PERFORM 6050-SERCH-DEB
-      *       THRU 6050-SERCH-FIN.  
-      
+              MOVE 2 TO WS-ARG-NUM
+              DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+              ACCEPT WS-TRIMESTRE-COURANT FROM ARGUMENT-VALUE
+                  ON EXCEPTION
+                      CONTINUE
+              END-ACCEPT
+
+              PERFORM 6060-HISTO-DEB
+                 THRU 6060-HISTO-FIN
+           END-IF.
 
+           DISPLAY " "
+           DISPLAY "Lignes acceptees : " WS-NB-ACCEPTES
+           DISPLAY "Lignes rejetees  : " WS-NB-REJETES
 
            STOP RUN.
 
@@ -159,50 +417,391 @@
       *************** Lecture des lignes du fichier ********************
       ******************************************************************
        6010-LIRE-FICHIER-DEB.
-      *    Ouvrir le fichier F-INPUT
+      *    Reprendre sur un eventuel checkpoint d'une execution
+      *    precedente interrompue
+           PERFORM 6011-LIRE-CHECKPOINT-DEB
+              THRU 6011-LIRE-CHECKPOINT-FIN
+
+      *    Rejouer le journal des eleves deja confirmes avant de
+      *    relire F-INPUT : TABLE-ELEVES repart vierge a chaque
+      *    execution et le seul repositionnement du curseur de
+      *    lecture (6012) ne la remplit pas pour les eleves couverts
+      *    par le checkpoint.
+           IF WS-CHECKPOINT-ELEVE > 0
+               PERFORM 6017-REJOUER-REPRISE-DEB
+                  THRU 6017-REJOUER-REPRISE-FIN
+           END-IF
+           MOVE WS-IDX-ELEVE TO WS-REPRISE-FLUSHED-LOC
+
+      *    Ouvrir les fichiers F-INPUT et F-REJETS
        OPEN INPUT F-INPUT
-          
+       OPEN OUTPUT F-REJETS
+
+           IF WS-CHECKPOINT-ELEVE > 0
+               OPEN EXTEND F-REPRISE
+           ELSE
+               OPEN OUTPUT F-REPRISE
+           END-IF
+
+           IF WS-CHECKPOINT-ELEVE > 0
+               PERFORM 6012-SAUTER-CHECKPOINT-DEB
+                  THRU 6012-SAUTER-CHECKPOINT-FIN
+           END-IF
+
        PERFORM UNTIL F-INPUT-STATUS-EOF
-       READ F-INPUT
-      *     AT END
-      *         MOVE 'O' TO WS-FIN-FICHIER
-           NOT AT END
+           IF WS-CHECKPT-LIGNE-OUI
+               MOVE WS-CHECKPT-LIGNE-SAUVEE TO REC-F-INPUT-100
+               MOVE 'N' TO WS-CHECKPT-LIGNE-SW
+               PERFORM 6016-TRAITER-LIGNE-DEB
+                  THRU 6016-TRAITER-LIGNE-FIN
+           ELSE
+               READ F-INPUT
+                   NOT AT END
+                       PERFORM 6016-TRAITER-LIGNE-DEB
+                          THRU 6016-TRAITER-LIGNE-FIN
+               END-READ
+           END-IF
+       END-PERFORM.
+      * Fermer les fichiers
+           CLOSE F-INPUT.
+           CLOSE F-REJETS.
+           CLOSE F-REPRISE.
+
+      *    Le fichier a ete lu jusqu'au bout : plus besoin de reprise,
+      *    on remet le checkpoint et le journal a zero pour la
+      *    prochaine execution.
+           MOVE 0 TO REC-CHECKPOINT
+           OPEN OUTPUT F-CHECKPOINT
+           WRITE REC-CHECKPOINT
+           CLOSE F-CHECKPOINT.
+           OPEN OUTPUT F-REPRISE
+           CLOSE F-REPRISE.
+       6010-LIRE-FICHIER-FIN.
+           EXIT.
+
+      ******************************************************************
+      *    Analyse l'enregistrement courant de F-INPUT (deja lu, ou
+      *    rejoue depuis WS-CHECKPT-LIGNE-SAUVEE) et l'ajoute a
+      *    TABLE-ELEVES ou au fichier REJETS selon WS-CODE-LIGNE.
+      ******************************************************************
+       6016-TRAITER-LIGNE-DEB.
            MOVE REC-F-INPUT-2 TO WS-CODE-LIGNE
+           MOVE 'N' TO WS-REJET-SW
            EVALUATE WS-CODE-LIGNE
       * Prend le type de ligne (01 ou 02)
-      * pour savoir si c’est un élève ou une matière     
-      * Si la variable WS-CODE-LIGNE est 01 on enregistre 
-      * le nom, prénome el l'âge     
+      * pour savoir si c’est un élève ou une matière
+      * Si la variable WS-CODE-LIGNE est 01 on enregistre
+      * le nom, prénome el l'âge
             WHEN "01"
-              ADD 1            TO WS-IDX-ELEVE
-              MOVE R-S-KEY       TO WS-CODE-E(WS-IDX-ELEVE)
-              MOVE R-LASTNAME  TO WS-NOM-ELEVE(WS-IDX-ELEVE)
-              MOVE R-FIRSTNAME TO WS-PRENOM-ELEVE(WS-IDX-ELEVE)
-              MOVE R-AGE       TO WS-AGE-ELEVE(WS-IDX-ELEVE)
-              MOVE 0           TO WS-NB-MATIERES(WS-IDX-ELEVE)
-              MOVE 0           TO WS-IDX-MATIERE
-      * Si la variable WS-CODE-LIGNE est 02 on enregistre 
-      * le Matiere et Note                
+      *       L'arrivee d'un nouvel eleve garantit que le precedent
+      *       a bien toutes ses notes chargees : c'est seulement
+      *       maintenant qu'il peut entrer dans le compte du
+      *       checkpoint (sinon une reprise pourrait sauter un
+      *       eleve dont les notes n'ont pas encore ete lues).
+      *       Pendant le rejeu du journal de reprise (6017), ces
+      *       eleves sont deja actes dans reprise.dat : ne pas faire
+      *       avancer le compteur ni re-ecrire checkpoint/reprise.
+              IF WS-IDX-ELEVE > 0 AND NOT WS-REPRISE-REPLAY-OUI
+                  ADD 1 TO WS-CHECKPT-COMPTEUR
+                  IF WS-CHECKPT-COMPTEUR >= WS-CHECKPT-PERIODE
+                      PERFORM 6013-ECRIRE-CHECKPOINT-DEB
+                         THRU 6013-ECRIRE-CHECKPOINT-FIN
+                      MOVE 0 TO WS-CHECKPT-COMPTEUR
+                  END-IF
+              END-IF
+
+              PERFORM VARYING WS-IDX-DUP FROM 1 BY 1
+                    UNTIL WS-IDX-DUP > WS-IDX-ELEVE
+                  IF WS-NOM-ELEVE(WS-IDX-DUP)    = R-LASTNAME
+                 AND WS-PRENOM-ELEVE(WS-IDX-DUP) = R-FIRSTNAME
+                 AND WS-CLASSE-E(WS-IDX-DUP)     = R-CLASSE
+                      MOVE 'O' TO WS-REJET-SW
+                      MOVE "DUPEL" TO REJ-CODE-RAISON
+                      MOVE "Eleve deja enregistre dans cette classe"
+                        TO REJ-LIBELLE
+                  END-IF
+              END-PERFORM
+
+              IF WS-REJET-OUI
+                  PERFORM 6014-ECRIRE-REJET-DEB
+                     THRU 6014-ECRIRE-REJET-FIN
+              ELSE
+                  ADD 1            TO WS-IDX-ELEVE
+                  MOVE WS-IDX-ELEVE TO WS-NB-ELEVES
+      *           R-S-KEY occupe les memes octets que le code "01"
+      *           qui distingue une ligne eleve dans F-INPUT, donc il
+      *           vaut toujours "01" et ne peut pas servir de code
+      *           eleve : WS-CODE-E est plutot un numero d'ordre,
+      *           attribue ici a la lecture de la ligne "01", qui
+      *           reste unique pour toute la duree de l'execution
+      *           (y compris une reprise, d'ou l'ajout de
+      *           WS-CHECKPOINT-ELEVE) et sert de cle a la recherche
+      *           par code (6050) et a l'historique (6060).
+                  COMPUTE WS-CODE-E(WS-IDX-ELEVE) =
+                      WS-IDX-ELEVE + WS-CHECKPOINT-ELEVE
+                  MOVE R-LASTNAME  TO WS-NOM-ELEVE(WS-IDX-ELEVE)
+                  MOVE R-FIRSTNAME TO WS-PRENOM-ELEVE(WS-IDX-ELEVE)
+                  MOVE R-AGE       TO WS-AGE-ELEVE(WS-IDX-ELEVE)
+                  MOVE R-CLASSE    TO WS-CLASSE-E(WS-IDX-ELEVE)
+                  MOVE 0           TO WS-NB-MATIERES(WS-IDX-ELEVE)
+                  MOVE 0           TO WS-NB-ABSENCES-E(WS-IDX-ELEVE)
+                  MOVE SPACE       TO WS-COMPORTEMENT-E(WS-IDX-ELEVE)
+                  MOVE 0           TO WS-IDX-MATIERE
+                  ADD 1 TO WS-NB-ACCEPTES
+              END-IF
+      * Si la variable WS-CODE-LIGNE est 02 on enregistre
+      * le Matiere et Note
             WHEN "02"
-              ADD 1 TO WS-IDX-MATIERE
-             MOVE WS-IDX-MATIERE TO WS-NB-MATIERES(WS-IDX-ELEVE)
+              IF WS-IDX-ELEVE = 0
+                  MOVE 'O' TO WS-REJET-SW
+                  MOVE "NOELV " TO REJ-CODE-RAISON
+                  MOVE "Ligne matiere sans eleve precedent"
+                    TO REJ-LIBELLE
+              ELSE
+                IF R-COEF NOT > 0
+                    MOVE 'O' TO WS-REJET-SW
+                    MOVE "COEF  " TO REJ-CODE-RAISON
+                    MOVE "Coefficient nul ou negatif"
+                      TO REJ-LIBELLE
+                ELSE
+                  IF R-GRADE > 20,00
+                      MOVE 'O' TO WS-REJET-SW
+                      MOVE "NOTE  " TO REJ-CODE-RAISON
+                      MOVE "Note superieure a 20"
+                        TO REJ-LIBELLE
+                  END-IF
+                END-IF
+              END-IF
+
+              IF WS-REJET-OUI
+                  PERFORM 6014-ECRIRE-REJET-DEB
+                     THRU 6014-ECRIRE-REJET-FIN
+              ELSE
+                 ADD 1 TO WS-IDX-MATIERE
+                 MOVE WS-IDX-MATIERE TO WS-NB-MATIERES(WS-IDX-ELEVE)
+
+                 MOVE R-C-KEY
+                   TO WS-CODE-M(WS-IDX-ELEVE, WS-IDX-MATIERE)
+
+                  MOVE R-LABEL
+                  TO WS-NOM-MATIERE(WS-IDX-ELEVE, WS-IDX-MATIERE)
+
+                  MOVE R-COEF
+                    TO WS-COEFF(WS-IDX-ELEVE, WS-IDX-MATIERE)
+
+                  MOVE R-GRADE
+                    TO WS-NOTE(WS-IDX-ELEVE, WS-IDX-MATIERE)
+                  ADD 1 TO WS-NB-ACCEPTES
+              END-IF
+      * Si la variable WS-CODE-LIGNE est 03 on enregistre les
+      * absences et le comportement de l'eleve courant
+            WHEN "03"
+              IF WS-IDX-ELEVE = 0
+                  MOVE 'O' TO WS-REJET-SW
+                  MOVE "NOELV " TO REJ-CODE-RAISON
+                  MOVE "Ligne absence sans eleve precedent"
+                    TO REJ-LIBELLE
+              END-IF
+
+              IF WS-REJET-OUI
+                  PERFORM 6014-ECRIRE-REJET-DEB
+                     THRU 6014-ECRIRE-REJET-FIN
+              ELSE
+                  MOVE R-NB-ABSENCES
+                    TO WS-NB-ABSENCES-E(WS-IDX-ELEVE)
+                  MOVE R-COMPORTEMENT
+                    TO WS-COMPORTEMENT-E(WS-IDX-ELEVE)
+                  ADD 1 TO WS-NB-ACCEPTES
+              END-IF
+           END-EVALUATE.
+       6016-TRAITER-LIGNE-FIN.
+           EXIT.
 
-             MOVE R-C-KEY    TO WS-CODE-M(WS-IDX-ELEVE, WS-IDX-MATIERE)
+      ******************************************************************
+      *    Lit checkpoint.dat s'il existe et range dans
+      *    WS-CHECKPOINT-ELEVE le nombre d'eleves deja traites lors
+      *    d'une execution precedente (0 si le fichier est absent ou
+      *    n'a jamais ete ecrit).
+      ******************************************************************
+       6011-LIRE-CHECKPOINT-DEB.
+           MOVE 0 TO WS-CHECKPOINT-ELEVE
+           OPEN INPUT F-CHECKPOINT
+           IF F-CHECKPOINT-STATUS-OK
+               READ F-CHECKPOINT
+                   NOT AT END
+                       MOVE REC-CHECKPOINT TO WS-CHECKPOINT-ELEVE
+               END-READ
+               CLOSE F-CHECKPOINT
+           END-IF.
+       6011-LIRE-CHECKPOINT-FIN.
+           EXIT.
 
-              MOVE R-LABEL 
-              TO WS-NOM-MATIERE(WS-IDX-ELEVE, WS-IDX-MATIERE)
+      ******************************************************************
+      *    Relit et ignore les lignes de F-INPUT deja traitees lors
+      *    d'une execution precedente (WS-CHECKPOINT-ELEVE eleves),
+      *    pour que la reprise continue a partir du bon endroit.
+      ******************************************************************
+       6012-SAUTER-CHECKPOINT-DEB.
+      *    On continue de lire (et donc de sauter les notes des
+      *    eleves deja traites) jusqu'a rencontrer la ligne "01" de
+      *    l'eleve suivant, qui marque la fin du dernier eleve
+      *    couvert par le checkpoint, ou jusqu'a la fin du fichier.
+      *    Ce comptage se fait avec son propre compteur, WS-CHECKPT-
+      *    SKIP-CPT, et non avec WS-IDX-ELEVE : cette execution
+      *    repart avec une TABLE-ELEVES vierge, donc le premier
+      *    eleve effectivement charge ici doit rester l'indice 1,
+      *    quel que soit le nombre d'eleves deja couverts par le
+      *    checkpoint d'une execution precedente.
+           MOVE 0 TO WS-CHECKPT-SKIP-CPT
+           PERFORM UNTIL WS-CHECKPT-LIGNE-OUI
+                      OR F-INPUT-STATUS-EOF
+               READ F-INPUT
+                   NOT AT END
+                       MOVE REC-F-INPUT-2 TO WS-CODE-LIGNE
+                       IF WS-CODE-LIGNE = "01"
+                           ADD 1 TO WS-CHECKPT-SKIP-CPT
+                           IF WS-CHECKPT-SKIP-CPT > WS-CHECKPOINT-ELEVE
+                               MOVE REC-F-INPUT-100
+                                 TO WS-CHECKPT-LIGNE-SAUVEE
+                               MOVE 'O' TO WS-CHECKPT-LIGNE-SW
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+       6012-SAUTER-CHECKPOINT-FIN.
+           EXIT.
 
-              MOVE R-COEF 
-                TO WS-COEFF(WS-IDX-ELEVE, WS-IDX-MATIERE)
+      ******************************************************************
+      *    Enregistre dans checkpoint.dat le nombre d'eleves traites
+      *    jusqu'ici, afin qu'une execution interrompue puisse
+      *    reprendre sans relire tout le fichier depuis le debut.
+      ******************************************************************
+       6013-ECRIRE-CHECKPOINT-DEB.
+      *    Sur une reprise, 6017-REJOUER-REPRISE fait deja passer les
+      *    eleves couverts par l'ancien checkpoint par ce meme WHEN
+      *    "01" (6016), qui incremente WS-IDX-ELEVE pour chacun d'eux
+      *    tout comme pour un eleve fraichement lu : WS-IDX-ELEVE est
+      *    donc deja la position absolue dans F-INPUT une fois le
+      *    rejeu termine, et ne doit pas se voir rajouter
+      *    WS-CHECKPOINT-ELEVE une seconde fois ici.
+           MOVE WS-IDX-ELEVE TO REC-CHECKPOINT
+           OPEN OUTPUT F-CHECKPOINT
+           WRITE REC-CHECKPOINT
+           CLOSE F-CHECKPOINT
+
+      *    Le checkpoint n'a de sens que si les eleves qu'il couvre
+      *    sont effectivement relisibles au prochain demarrage :
+      *    on les ecrit dans le journal de reprise au meme moment.
+           PERFORM 6018-VIDER-REPRISE-DEB
+              THRU 6018-VIDER-REPRISE-FIN.
+       6013-ECRIRE-CHECKPOINT-FIN.
+           EXIT.
 
-              MOVE R-GRADE 
-                TO WS-NOTE(WS-IDX-ELEVE, WS-IDX-MATIERE)
-           END-EVALUATE
-           END-READ
-       END-PERFORM.
-      * Fermer le fichier
-           CLOSE F-INPUT.
-       6010-LIRE-FICHIER-FIN.
+      ******************************************************************
+      *    Relit reprise.dat et rejoue chaque ligne deja confirmee a
+      *    travers 6016-TRAITER-LIGNE, pour reconstituer dans
+      *    TABLE-ELEVES les eleves couverts par le checkpoint avant de
+      *    reprendre la lecture de F-INPUT a l'endroit ou elle s'est
+      *    arretee.
+      ******************************************************************
+       6017-REJOUER-REPRISE-DEB.
+           MOVE 'O' TO WS-REPRISE-REPLAY-SW
+           OPEN INPUT F-REPRISE
+           IF F-REPRISE-STATUS-OK
+               PERFORM UNTIL F-REPRISE-STATUS-EOF
+                   READ F-REPRISE
+                       NOT AT END
+                           MOVE REC-REPRISE TO REC-F-INPUT-100
+                           PERFORM 6016-TRAITER-LIGNE-DEB
+                              THRU 6016-TRAITER-LIGNE-FIN
+                   END-READ
+               END-PERFORM
+               CLOSE F-REPRISE
+           END-IF
+           MOVE 'N' TO WS-REPRISE-REPLAY-SW.
+       6017-REJOUER-REPRISE-FIN.
+           EXIT.
+
+      ******************************************************************
+      *    Ecrit dans le journal de reprise, sous la forme des lignes
+      *    "01"/"02"/"03" de F-INPUT, tous les eleves de cette
+      *    execution confirmes depuis le dernier passage ici
+      *    (WS-REPRISE-FLUSHED-LOC exclu, jusqu'a WS-IDX-ELEVE inclus).
+      ******************************************************************
+       6018-VIDER-REPRISE-DEB.
+           COMPUTE WS-REPRISE-IDX = WS-REPRISE-FLUSHED-LOC + 1
+           PERFORM UNTIL WS-REPRISE-IDX > WS-IDX-ELEVE
+               PERFORM 6019-ECRIRE-REPRISE-ELEVE-DEB
+                  THRU 6019-ECRIRE-REPRISE-ELEVE-FIN
+               ADD 1 TO WS-REPRISE-IDX
+           END-PERFORM
+           MOVE WS-IDX-ELEVE TO WS-REPRISE-FLUSHED-LOC.
+       6018-VIDER-REPRISE-FIN.
+           EXIT.
+
+      ******************************************************************
+      *    Ecrit dans le journal de reprise les lignes "01"/"02"/"03"
+      *    reconstituees a partir de TABLE-ELEVES(WS-REPRISE-IDX), au
+      *    meme format (positions et largeurs) que les lignes d'origine
+      *    de F-INPUT, pour qu'un rejeu ulterieur (6017) puisse les
+      *    repasser telles quelles dans 6016-TRAITER-LIGNE.
+      ******************************************************************
+       6019-ECRIRE-REPRISE-ELEVE-DEB.
+           MOVE SPACES TO REC-REPRISE
+           STRING "01"                             DELIMITED BY SIZE
+                  WS-NOM-ELEVE(WS-REPRISE-IDX)(1:7) DELIMITED BY SIZE
+                  WS-PRENOM-ELEVE(WS-REPRISE-IDX)(1:6)
+                                                     DELIMITED BY SIZE
+                  WS-AGE-ELEVE(WS-REPRISE-IDX)       DELIMITED BY SIZE
+                  WS-CLASSE-E(WS-REPRISE-IDX)        DELIMITED BY SIZE
+                  INTO REC-REPRISE
+           WRITE REC-REPRISE
+
+           PERFORM VARYING WS-IDX-MATIERE FROM 1 BY 1
+                 UNTIL WS-IDX-MATIERE >
+                       WS-NB-MATIERES(WS-REPRISE-IDX)
+               MOVE WS-COEFF(WS-REPRISE-IDX, WS-IDX-MATIERE)
+                 TO SORTE-COEFF
+               MOVE WS-NOTE(WS-REPRISE-IDX, WS-IDX-MATIERE)
+                 TO SORTE-NOTE
+               MOVE SPACES TO REC-REPRISE
+               STRING "02"                          DELIMITED BY SIZE
+                   WS-NOM-MATIERE(WS-REPRISE-IDX, WS-IDX-MATIERE)(1:21)
+                                                     DELIMITED BY SIZE
+                   SORTE-COEFF                       DELIMITED BY SIZE
+                   SORTE-NOTE                        DELIMITED BY SIZE
+                   INTO REC-REPRISE
+               WRITE REC-REPRISE
+           END-PERFORM
+
+      *    WS-COMPORTEMENT-E reste a SPACE (sa valeur d'initialisation
+      *    a la ligne "01", voir 6016) tant qu'aucune ligne "03" n'a
+      *    ete lue pour cet eleve : ne pas en fabriquer une ici, sinon
+      *    le rejeu (6017) la ferait compter comme une ligne acceptee
+      *    qui n'a jamais existe dans F-INPUT.
+           IF WS-COMPORTEMENT-E(WS-REPRISE-IDX) NOT = SPACE
+               MOVE SPACES TO REC-REPRISE
+               STRING "03"                         DELIMITED BY SIZE
+                      WS-NB-ABSENCES-E(WS-REPRISE-IDX)
+                                                     DELIMITED BY SIZE
+                      WS-COMPORTEMENT-E(WS-REPRISE-IDX)
+                                                     DELIMITED BY SIZE
+                      INTO REC-REPRISE
+               WRITE REC-REPRISE
+           END-IF.
+       6019-ECRIRE-REPRISE-ELEVE-FIN.
+           EXIT.
+
+      ******************************************************************
+      *    Ecrit l'enregistrement rejeté courant dans F-REJETS et
+      *    incrémente le compteur de rejets.
+      ******************************************************************
+       6014-ECRIRE-REJET-DEB.
+           MOVE WS-CODE-LIGNE TO REJ-CODE-LIGNE
+           MOVE REC-F-INPUT-100 TO REJ-DONNEES
+           WRITE REC-F-REJETS
+           ADD 1 TO WS-NB-REJETES.
+       6014-ECRIRE-REJET-FIN.
            EXIT.
 
       ******************************************************************
@@ -212,40 +811,92 @@
        DISPLAY "*******************************************************"
        DISPLAY "                      BULETIN DE NOTES                "
        DISPLAY "*******************************************************"
-       DISPLAY " NOM        PRENOM     MOYENNE"
+       DISPLAY " NOM        PRENOM     MOYENNE  RANG      APPREC"
        DISPLAY " "
-      * Le boucle pour Parcourir les élèves un par un
-       PERFORM VARYING WS-IDX-ELEVE FROM 1 BY 1 UNTIL WS-IDX-ELEVE > 20
+       MOVE SPACES TO WS-CLASSE-COURANTE
+       MOVE 0 TO WS-SOMME-CLASSE WS-NB-CLASSE
+       MOVE 0 TO WS-SOMME-ECOLE WS-NB-ECOLE
+      * Le boucle pour parcourir les élèves dans l'ordre du classement
+       PERFORM VARYING WS-IDX-TRI-I FROM 1 BY 1
+             UNTIL WS-IDX-TRI-I > WS-NB-TRI
+           MOVE WS-IDX-TRI(WS-IDX-TRI-I) TO WS-IDX-ELEVE
 
            IF WS-NOM-ELEVE(WS-IDX-ELEVE) NOT = SPACES
-*
-      *         DISPLAY  WS-CODE-E(WS-IDX-ELEVE)
-      *            " "   WS-NOM-ELEVE(WS-IDX-ELEVE)
-      *                  WS-PRENOM-ELEVE(WS-IDX-ELEVE)
-      *                  WS-AGE-ELEVE(WS-IDX-ELEVE)
-      ** le boucle pour parcourir les matiéres          
-      *         PERFORM VARYING WS-IDX-MATIERE FROM 1 BY 1 
-      *         UNTIL WS-IDX-MATIERE > WS-NB-MATIERES(WS-IDX-ELEVE)
-      *             DISPLAY WS-CODE-M(WS-IDX-ELEVE, WS-IDX-MATIERE) 
-      *              " "    WS-NOM-MATIERE(WS-IDX-ELEVE, WS-IDX-MATIERE)       
-      *                      WS-COEFF(WS-IDX-ELEVE, WS-IDX-MATIERE)
-      *                     WS-NOTE(WS-IDX-ELEVE, WS-IDX-MATIERE)
-      *                  " "WS-MOYANNE-M(WS-IDX-ELEVE, WS-IDX-MATIERE)
-      *               
-      *         END-PERFORM
-               
-           
-                DISPLAY 
+
+               IF WS-CLASSE-E(WS-IDX-ELEVE) NOT = WS-CLASSE-COURANTE
+                   IF WS-CLASSE-COURANTE NOT = SPACES
+                       PERFORM 6021-SOUS-TOTAL-CLASSE-DEB
+                          THRU 6021-SOUS-TOTAL-CLASSE-FIN
+                   END-IF
+                   MOVE WS-CLASSE-E(WS-IDX-ELEVE) TO WS-CLASSE-COURANTE
+                   MOVE 0 TO WS-SOMME-CLASSE
+                   MOVE 0 TO WS-NB-CLASSE
+               END-IF
+
+                PERFORM 6046-LIBELLE-RANG-DEB
+                   THRU 6046-LIBELLE-RANG-FIN
+
+                PERFORM 6048-APPRECIATION-DEB
+                   THRU 6048-APPRECIATION-FIN
+
+                DISPLAY
                       " " WS-NOM-ELEVE(WS-IDX-ELEVE)
                       " " WS-PRENOM-ELEVE(WS-IDX-ELEVE)
                       " " WS-MOYANNE-E(WS-IDX-ELEVE)
-               
+                      " " WS-RANG-LIBELLE
+                      " " WS-MENTION-E(WS-IDX-ELEVE)
+
+                PERFORM 6049-COMPORTEMENT-DEB
+                   THRU 6049-COMPORTEMENT-FIN
+
+                DISPLAY
+                      "   Absences : " WS-NB-ABSENCES-E(WS-IDX-ELEVE)
+                      "   Comportement : " WS-COMPORTEMENT-LIBELLE
+
+               ADD WS-MOYANNE-E(WS-IDX-ELEVE) TO WS-SOMME-CLASSE
+               ADD 1                          TO WS-NB-CLASSE
+               ADD WS-MOYANNE-E(WS-IDX-ELEVE) TO WS-SOMME-ECOLE
+               ADD 1                          TO WS-NB-ECOLE
+
            END-IF
        END-PERFORM.
+       IF WS-NB-CLASSE > 0
+           PERFORM 6021-SOUS-TOTAL-CLASSE-DEB
+              THRU 6021-SOUS-TOTAL-CLASSE-FIN
+       END-IF
+       IF WS-NB-ECOLE > 0
+           PERFORM 6022-TOTAL-ECOLE-DEB
+              THRU 6022-TOTAL-ECOLE-FIN
+       END-IF.
 
        6020-AFFICHAGE-ELEVES-FIN.
            EXIT.
 
+      ******************************************************************
+      *    Affiche la moyenne de la classe WS-CLASSE-COURANTE dès que
+      *    la rupture de contrôle détecte un changement de classe.
+      ******************************************************************
+       6021-SOUS-TOTAL-CLASSE-DEB.
+           COMPUTE WS-MOYENNE-SOUS-TOTAL ROUNDED =
+               WS-SOMME-CLASSE / WS-NB-CLASSE
+           DISPLAY " "
+           DISPLAY "   Moyenne de la classe " WS-CLASSE-COURANTE
+                   " : " WS-MOYENNE-SOUS-TOTAL
+           DISPLAY " ".
+       6021-SOUS-TOTAL-CLASSE-FIN.
+           EXIT.
+
+      ******************************************************************
+      *    Affiche la moyenne générale de toutes les classes traitées.
+      ******************************************************************
+       6022-TOTAL-ECOLE-DEB.
+           COMPUTE WS-MOYENNE-ECOLE ROUNDED =
+               WS-SOMME-ECOLE / WS-NB-ECOLE
+           DISPLAY "Moyenne generale de l'etablissement : "
+                   WS-MOYENNE-ECOLE.
+       6022-TOTAL-ECOLE-FIN.
+           EXIT.
+
       ******************************************************************
       ******************** FICHIER SORTIE output.txt *******************
       ******************************************************************
@@ -264,50 +915,218 @@
            WRITE SORTIE-CHAINE.
            
 
-           MOVE "NOM       PRENOM    MOYENNE" TO SORTIE-CHAINE.
+           MOVE "NOM       PRENOM    MOYENNE  RANG      APPREC"
+           TO SORTIE-CHAINE.
            
            WRITE SORTIE-CHAINE.
            MOVE " "
            TO SORTIE-CHAINE.
            WRITE SORTIE-CHAINE.
 
-           PERFORM VARYING WS-IDX-ELEVE FROM 1 BY 1 
-           UNTIL WS-IDX-ELEVE > 20
+           MOVE SPACES TO WS-CLASSE-COURANTE
+           MOVE 0 TO WS-SOMME-CLASSE WS-NB-CLASSE
+           MOVE 0 TO WS-SOMME-ECOLE WS-NB-ECOLE
+
+           PERFORM VARYING WS-IDX-TRI-I FROM 1 BY 1
+                 UNTIL WS-IDX-TRI-I > WS-NB-TRI
+           MOVE WS-IDX-TRI(WS-IDX-TRI-I) TO WS-IDX-ELEVE
 
            IF WS-NOM-ELEVE(WS-IDX-ELEVE) NOT = SPACES
-     
+
+            IF WS-CLASSE-E(WS-IDX-ELEVE) NOT = WS-CLASSE-COURANTE
+                IF WS-CLASSE-COURANTE NOT = SPACES
+                    PERFORM 6031-ECRIRE-SOUS-TOTAL-DEB
+                       THRU 6031-ECRIRE-SOUS-TOTAL-FIN
+                    PERFORM 6033-STATS-MATIERE-CLASSE-DEB
+                       THRU 6033-STATS-MATIERE-CLASSE-FIN
+                END-IF
+                MOVE WS-CLASSE-E(WS-IDX-ELEVE) TO WS-CLASSE-COURANTE
+                MOVE 0 TO WS-SOMME-CLASSE
+                MOVE 0 TO WS-NB-CLASSE
+            END-IF
+
+            PERFORM 6046-LIBELLE-RANG-DEB
+               THRU 6046-LIBELLE-RANG-FIN
+
+            PERFORM 6048-APPRECIATION-DEB
+               THRU 6048-APPRECIATION-FIN
+
             MOVE WS-NOM-ELEVE(WS-IDX-ELEVE)    TO SORTE-NOM-ELEVE
-            MOVE WS-PRENOM-ELEVE(WS-IDX-ELEVE) TO SORTE-PRENOM-ELEVE 
-            MOVE WS-MOYANNE-E(WS-IDX-ELEVE) TO SORTE-MOYENNE-ELEVE 
+            MOVE WS-PRENOM-ELEVE(WS-IDX-ELEVE) TO SORTE-PRENOM-ELEVE
+            MOVE WS-MOYANNE-E(WS-IDX-ELEVE) TO SORTE-MOYENNE-ELEVE
+            MOVE WS-RANG-LIBELLE TO SORTE-RANG
+            MOVE WS-MENTION-E(WS-IDX-ELEVE) TO SORTE-MENTION
                WRITE REC-F-OUTPUT
 
-     
-      *       END-PERFORM
-             
+            PERFORM 6049-COMPORTEMENT-DEB
+               THRU 6049-COMPORTEMENT-FIN
+            MOVE WS-NB-ABSENCES-E(WS-IDX-ELEVE) TO SORTE-ABSENCES
+            MOVE WS-COMPORTEMENT-LIBELLE        TO SORTE-COMPORTEMENT
+               WRITE REC-F-OUTPUT4
+
+            ADD WS-MOYANNE-E(WS-IDX-ELEVE) TO WS-SOMME-CLASSE
+            ADD 1                          TO WS-NB-CLASSE
+            ADD WS-MOYANNE-E(WS-IDX-ELEVE) TO WS-SOMME-ECOLE
+            ADD 1                          TO WS-NB-ECOLE
+
            END-IF
            END-PERFORM
+           IF WS-NB-CLASSE > 0
+               PERFORM 6031-ECRIRE-SOUS-TOTAL-DEB
+                  THRU 6031-ECRIRE-SOUS-TOTAL-FIN
+               PERFORM 6033-STATS-MATIERE-CLASSE-DEB
+                  THRU 6033-STATS-MATIERE-CLASSE-FIN
+           END-IF
+           IF WS-NB-ECOLE > 0
+               COMPUTE WS-MOYENNE-ECOLE ROUNDED =
+                   WS-SOMME-ECOLE / WS-NB-ECOLE
+               MOVE " " TO SORTIE-CHAINE
+               WRITE SORTIE-CHAINE
+               STRING "Moyenne generale etablissement : "
+                      WS-MOYENNE-ECOLE DELIMITED BY SIZE
+                      INTO SORTIE-CHAINE
+               WRITE SORTIE-CHAINE
+           END-IF
            MOVE " "
            TO SORTIE-CHAINE.
            WRITE SORTIE-CHAINE.
-            MOVE "*****************************************************"
+
+       CLOSE F-OUTPUT.
+       6030-FICHIER-SORTIE-FIN.
+           EXIT.
+
+      ******************************************************************
+      *    Ecrit dans F-OUTPUT la moyenne de la classe WS-CLASSE-
+      *    COURANTE dès que la rupture de contrôle détecte un
+      *    changement de classe.
+      ******************************************************************
+       6031-ECRIRE-SOUS-TOTAL-DEB.
+           COMPUTE WS-MOYENNE-SOUS-TOTAL ROUNDED =
+               WS-SOMME-CLASSE / WS-NB-CLASSE
+           MOVE " " TO SORTIE-CHAINE
+           WRITE SORTIE-CHAINE
+           STRING "Moyenne classe " WS-CLASSE-COURANTE " : "
+                  WS-MOYENNE-SOUS-TOTAL DELIMITED BY SIZE
+                  INTO SORTIE-CHAINE
+           WRITE SORTIE-CHAINE.
+       6031-ECRIRE-SOUS-TOTAL-FIN.
+           EXIT.
+
+      ******************************************************************
+      *    Ecrit dans F-OUTPUT les statistiques par matière de la
+      *    seule classe WS-CLASSE-COURANTE, dès que la rupture de
+      *    contrôle détecte la fin de cette classe (même point que le
+      *    sous-total 6031) : la classement étant trié par classe,
+      *    WS-CLASSE-COURANTE ne traverse chaque classe qu'une fois,
+      *    ce qui suffit à regrouper les matières par classe sans
+      *    mélanger les codes de classes différentes.
+      ******************************************************************
+       6033-STATS-MATIERE-CLASSE-DEB.
+           MOVE "*****************************************************"
+           TO SORTIE-CHAINE.
+           WRITE SORTIE-CHAINE.
+           STRING "Statistiques par matiere - classe "
+                  WS-CLASSE-COURANTE DELIMITED BY SIZE
+                  INTO SORTIE-CHAINE
+           WRITE SORTIE-CHAINE.
+           MOVE "*****************************************************"
+           TO SORTIE-CHAINE.
+           WRITE SORTIE-CHAINE.
+           MOVE "CODE LIBELLE                   MOYENNE  MINI   MAXI"
            TO SORTIE-CHAINE.
            WRITE SORTIE-CHAINE.
 
-           MOVE WS-NOM-MATIERE(WS-IDX-ELEVE, WS-IDX-MATIERE)
-            TO SORTE-NOM-MATIERE.
-           WRITE REC-F-OUTPUT2.
+           PERFORM VARYING WS-IDX-STAT FROM 1 BY 1
+                 UNTIL WS-IDX-STAT > WS-NB-MATIERES-DISTINCT
+             IF WS-STAT-CLASSE(WS-IDX-STAT) = WS-CLASSE-COURANTE
+               MOVE WS-STAT-CODE(WS-IDX-STAT)    TO SORTE-STAT-CODE
+               MOVE WS-STAT-LABEL(WS-IDX-STAT)   TO SORTE-STAT-LABEL
+               MOVE WS-STAT-MOYENNE(WS-IDX-STAT) TO SORTE-STAT-MOYENNE
+               MOVE WS-STAT-MIN(WS-IDX-STAT)     TO SORTE-STAT-MIN
+               MOVE WS-STAT-MAX(WS-IDX-STAT)     TO SORTE-STAT-MAX
+               WRITE REC-F-OUTPUT3
+             END-IF
+           END-PERFORM.
+       6033-STATS-MATIERE-CLASSE-FIN.
+           EXIT.
 
+      ******************************************************************
+      *********************** EXPORT CSV output.csv *********************
+      ******************************************************************
+      *    Ecrit, pour chaque élève et chacune de ses matières, une
+      *    ligne delimitee par ";" dans output.csv (classe, code,
+      *    nom, prenom, moyenne, rang, mention, matiere, coef, note)
+      *    afin que le carnet de notes Excel du secretariat puisse
+      *    l'importer directement.
+       6032-FICHIER-CSV-DEB.
+           OPEN OUTPUT F-CSV
+           MOVE "CLASSE;CODE;NOM;PRENOM;MOYENNE;RANG;MENTION;" &
+                "MATIERE;COEF;NOTE"
+             TO LIGNE-CSV
+           WRITE LIGNE-CSV
+
+           PERFORM VARYING WS-IDX-TRI-I FROM 1 BY 1
+                 UNTIL WS-IDX-TRI-I > WS-NB-TRI
+               MOVE WS-IDX-TRI(WS-IDX-TRI-I) TO WS-IDX-ELEVE
+
+               IF WS-NOM-ELEVE(WS-IDX-ELEVE) NOT = SPACES
+
+                   PERFORM 6046-LIBELLE-RANG-DEB
+                      THRU 6046-LIBELLE-RANG-FIN
+                   PERFORM 6048-APPRECIATION-DEB
+                      THRU 6048-APPRECIATION-FIN
+                   MOVE WS-MOYANNE-E(WS-IDX-ELEVE)
+                     TO SORTE-MOYENNE-ELEVE
+
+                   PERFORM VARYING WS-IDX-MATIERE FROM 1 BY 1
+                         UNTIL WS-IDX-MATIERE >
+                               WS-NB-MATIERES(WS-IDX-ELEVE)
+                       MOVE WS-COEFF(WS-IDX-ELEVE, WS-IDX-MATIERE)
+                         TO SORTE-COEFF
+                       MOVE WS-NOTE(WS-IDX-ELEVE, WS-IDX-MATIERE)
+                         TO SORTE-NOTE
+
+                       MOVE SPACES TO LIGNE-CSV
+                       STRING
+                           WS-CLASSE-E(WS-IDX-ELEVE)  DELIMITED BY SIZE
+                           ";"                        DELIMITED BY SIZE
+                           WS-CODE-E(WS-IDX-ELEVE)    DELIMITED BY SIZE
+                           ";"                        DELIMITED BY SIZE
+                           WS-NOM-ELEVE(WS-IDX-ELEVE) DELIMITED BY SIZE
+                           ";"                        DELIMITED BY SIZE
+                           WS-PRENOM-ELEVE(WS-IDX-ELEVE)
+                                                       DELIMITED BY SIZE
+                           ";"                        DELIMITED BY SIZE
+                           SORTE-MOYENNE-ELEVE         DELIMITED BY SIZE
+                           ";"                        DELIMITED BY SIZE
+                           WS-RANG-LIBELLE             DELIMITED BY SIZE
+                           ";"                        DELIMITED BY SIZE
+                           WS-MENTION-E(WS-IDX-ELEVE)  DELIMITED BY SIZE
+                           ";"                        DELIMITED BY SIZE
+                           WS-NOM-MATIERE(WS-IDX-ELEVE, WS-IDX-MATIERE)
+                                                       DELIMITED BY SIZE
+                           ";"                        DELIMITED BY SIZE
+                           SORTE-COEFF                 DELIMITED BY SIZE
+                           ";"                        DELIMITED BY SIZE
+                           SORTE-NOTE                  DELIMITED BY SIZE
+                           INTO LIGNE-CSV
+                       WRITE LIGNE-CSV
+                   END-PERFORM
+
+               END-IF
+           END-PERFORM
 
-       CLOSE F-OUTPUT.    
-       6030-FICHIER-SORTIE-FIN.
+           CLOSE F-CSV.
+       6032-FICHIER-CSV-FIN.
            EXIT.
 
       ******************************************************************
       ********************** Calcul de la moyenne **********************
       ******************************************************************
        6040-CALCUL-MOYENNE-DEB.
-       PERFORM VARYING WS-IDX-ELEVE FROM 1 BY 1 UNTIL WS-IDX-ELEVE > 20
-         IF WS-NOM-ELEVE(WS-IDX-ELEVE) = SPACE   
+       PERFORM VARYING WS-IDX-ELEVE FROM 1 BY 1
+             UNTIL WS-IDX-ELEVE > WS-NB-ELEVES
+         IF WS-NOM-ELEVE(WS-IDX-ELEVE) = SPACE
            NEXT SENTENCE
          END-IF
            MOVE 0 TO WS-SOMME-COEFS
@@ -336,61 +1155,366 @@
 
                
            END-PERFORM
-            COMPUTE WS-MOYANNE-E(WS-IDX-ELEVE) ROUNDED = 
+      *    Un eleve dont toutes les lignes "02" ont ete rejetees
+      *    (coefficient ou note invalide) n'a aucun coefficient a
+      *    diviser : le laisser hors de ce calcul plutot que de
+      *    diviser par zero, ce qui le figerait a la moyenne 0 du
+      *    tableau et le ferait compter comme un vrai zero dans le
+      *    classement et les moyennes de classe/etablissement.
+           IF WS-SOMME-COEFS > 0
+             COMPUTE WS-MOYANNE-E(WS-IDX-ELEVE) ROUNDED =
                 WS-PONDERE-ELEVE /
-                WS-SOMME-COEFS 
+                WS-SOMME-COEFS
+           END-IF
+
+
+       END-PERFORM.
+
 
-               
-       END-PERFORM. 
-
-
-
-      *PERFORM VARYING WS-IDX-MATIERE FROM 1 BY 1 
-      *     UNTIL WS-IDX-MATIERE > 20
-      *
-      *     MOVE 0 TO WS-TEM-SOMME-MATIER
-      *     MOVE 0 TO WS-PONDERE-MATIER
-      *     MOVE 0 TO WS-SOMME-MATIER
-      *
-      *     PERFORM VARYING WS-IDX-ELEVE FROM 1 BY 1 
-      *     UNTIL WS-IDX-ELEVE > 20
-      *
-      *      IF WS-NOM-MATIERE(WS-IDX-ELEVE, WS-IDX-MATIERE) 
-      *      NOT = SPACES
-      *      
-      *
-      *          COMPUTE WS-TEM-SOMME-MATIER = WS-TEM-SOMME-MATIER + 
-      *          WS-NOTE(WS-IDX-ELEVE, WS-IDX-MATIERE)
-      *          
-      *          COMPUTE WS-SOMME-MATIER = WS-SOMME-MATIER 
-      *
-      *      END-IF
-      *
-      *     END-PERFORM
-      *
-      *
-      *
-      * END-PERFORM.
-
-
-                  
-            
 
        6040-CALCUL-MOYENNE-FIN.
            EXIT.
-           
 
+      ******************************************************************
+      ************************* Classement ******************************
+      ******************************************************************
+      *    Trie les élèves par classe puis par WS-MOYANNE-E
+      *    décroissante, et affecte à chacun son rang DANS SA CLASSE
+      *    (ex-aequo si même moyenne qu'un camarade de la même classe
+      *    mieux ou également classé).
+       6045-CLASSEMENT-DEB.
+      *    Seuls les élèves réellement chargés dans TABLE-ELEVES sont
+      *    classés : en cas de reprise sur checkpoint, les emplacements
+      *    déjà couverts par le checkpoint restent vierges en mémoire.
+      *    Un élève sans aucune matière valide (6040 le laisse à la
+      *    moyenne 0 du tableau faute de coefficient à diviser) n'a pas
+      *    de moyenne réelle à comparer : l'exclure du classement et
+      *    des moyennes de classe/établissement plutôt que de le
+      *    compter comme un vrai zéro.
+           MOVE 0 TO WS-NB-TRI
+           PERFORM VARYING WS-IDX-TRI-I FROM 1 BY 1
+                 UNTIL WS-IDX-TRI-I > WS-NB-ELEVES
+               IF WS-NOM-ELEVE(WS-IDX-TRI-I) NOT = SPACES
+              AND WS-NB-MATIERES(WS-IDX-TRI-I) > 0
+                   ADD 1 TO WS-NB-TRI
+                   MOVE WS-IDX-TRI-I TO WS-IDX-TRI(WS-NB-TRI)
+               END-IF
+           END-PERFORM
+
+      *    Tri à bulles : classe croissante, puis moyenne décroissante
+           PERFORM VARYING WS-IDX-TRI-I FROM 1 BY 1
+                 UNTIL WS-IDX-TRI-I > WS-NB-TRI
+             PERFORM VARYING WS-IDX-TRI-J FROM 1 BY 1
+                   UNTIL WS-IDX-TRI-J > WS-NB-TRI - WS-IDX-TRI-I
+               MOVE 'N' TO WS-TRI-SWAP
+               IF WS-CLASSE-E(WS-IDX-TRI(WS-IDX-TRI-J)) >
+                  WS-CLASSE-E(WS-IDX-TRI(WS-IDX-TRI-J + 1))
+                   MOVE 'O' TO WS-TRI-SWAP
+               ELSE
+                 IF WS-CLASSE-E(WS-IDX-TRI(WS-IDX-TRI-J)) =
+                    WS-CLASSE-E(WS-IDX-TRI(WS-IDX-TRI-J + 1))
+                   AND WS-MOYANNE-E(WS-IDX-TRI(WS-IDX-TRI-J)) <
+                       WS-MOYANNE-E(WS-IDX-TRI(WS-IDX-TRI-J + 1))
+                     MOVE 'O' TO WS-TRI-SWAP
+                 END-IF
+               END-IF
+               IF WS-TRI-SWAP-OUI
+                   MOVE WS-IDX-TRI(WS-IDX-TRI-J)     TO WS-TRI-TEMOIN
+                   MOVE WS-IDX-TRI(WS-IDX-TRI-J + 1)
+                     TO WS-IDX-TRI(WS-IDX-TRI-J)
+                   MOVE WS-TRI-TEMOIN
+                     TO WS-IDX-TRI(WS-IDX-TRI-J + 1)
+               END-IF
+             END-PERFORM
+           END-PERFORM
+
+      *    Affectation des rangs avec gestion des ex-aequo, remise à 1
+      *    à chaque changement de classe. Classement "par saut" : un
+      *    groupe d'ex-aequo occupe le rang de sa premiere position
+      *    (WS-POS-COURANTE), et l'eleve suivant reprend directement
+      *    au rang correspondant a sa position reelle, sans compter
+      *    les rangs "sautes" par le groupe precedent (1er, 1er
+      *    ex-aequo, 3e — jamais 1er, 1er ex-aequo, 2e).
+           MOVE 1      TO WS-RANG-COURANT
+           MOVE 0      TO WS-POS-COURANTE
+           MOVE SPACES TO WS-CLASSE-COURANTE
+           PERFORM VARYING WS-IDX-TRI-I FROM 1 BY 1
+                 UNTIL WS-IDX-TRI-I > WS-NB-TRI
+               IF WS-CLASSE-E(WS-IDX-TRI(WS-IDX-TRI-I)) =
+                  WS-CLASSE-COURANTE
+                 ADD 1 TO WS-POS-COURANTE
+                 IF WS-MOYANNE-E(WS-IDX-TRI(WS-IDX-TRI-I)) =
+                    WS-MOYANNE-E(WS-IDX-TRI(WS-IDX-TRI-I - 1))
+                     MOVE 'O' TO WS-EXAEQUO-E(WS-IDX-TRI(WS-IDX-TRI-I))
+                     MOVE 'O'
+                       TO WS-EXAEQUO-E(WS-IDX-TRI(WS-IDX-TRI-I - 1))
+                 ELSE
+                     MOVE WS-POS-COURANTE TO WS-RANG-COURANT
+                 END-IF
+               ELSE
+                   MOVE WS-CLASSE-E(WS-IDX-TRI(WS-IDX-TRI-I))
+                     TO WS-CLASSE-COURANTE
+                   MOVE 1 TO WS-POS-COURANTE
+                   MOVE 1 TO WS-RANG-COURANT
+               END-IF
+               MOVE WS-RANG-COURANT
+                 TO WS-RANG-E(WS-IDX-TRI(WS-IDX-TRI-I))
+           END-PERFORM
+           MOVE SPACES TO WS-CLASSE-COURANTE.
+
+       6045-CLASSEMENT-FIN.
+           EXIT.
+
+      ******************************************************************
+      *    Construit le libellé du rang ("1er", "2e ex-aequo", ...)
+      *    pour l'élève WS-IDX-ELEVE, dans WS-RANG-LIBELLE.
+      ******************************************************************
+       6046-LIBELLE-RANG-DEB.
+           MOVE SPACES TO WS-RANG-LIBELLE
+           MOVE WS-RANG-E(WS-IDX-ELEVE) TO WS-RANG-EDIT
+      *    Le suffixe ex-aequo est construit dans le même STRING que
+      *    le rang : re-scanner WS-RANG-LIBELLE avec DELIMITED BY
+      *    SPACE une fois qu'il contient déjà le rang ferait buter le
+      *    scan sur l'espace de tête de WS-RANG-EDIT (PIC Z9) pour
+      *    les rangs 1 à 9, et perdrait le chiffre.
+           IF WS-RANG-E(WS-IDX-ELEVE) = 1
+               IF WS-EXAEQUO-OUI(WS-IDX-ELEVE)
+                   STRING WS-RANG-EDIT    DELIMITED BY SIZE
+                          "er ex-aequo"   DELIMITED BY SIZE
+                          INTO WS-RANG-LIBELLE
+               ELSE
+                   STRING WS-RANG-EDIT    DELIMITED BY SIZE
+                          "er"            DELIMITED BY SIZE
+                          INTO WS-RANG-LIBELLE
+               END-IF
+           ELSE
+               IF WS-EXAEQUO-OUI(WS-IDX-ELEVE)
+                   STRING WS-RANG-EDIT    DELIMITED BY SIZE
+                          "e ex-aequo"    DELIMITED BY SIZE
+                          INTO WS-RANG-LIBELLE
+               ELSE
+                   STRING WS-RANG-EDIT    DELIMITED BY SIZE
+                          "e"             DELIMITED BY SIZE
+                          INTO WS-RANG-LIBELLE
+               END-IF
+           END-IF.
+       6046-LIBELLE-RANG-FIN.
+           EXIT.
+
+      ******************************************************************
+      *    Détermine l'appréciation de l'élève WS-IDX-ELEVE selon
+      *    sa moyenne, et la range dans WS-MENTION-E.
+      ******************************************************************
+       6048-APPRECIATION-DEB.
+           EVALUATE TRUE
+             WHEN WS-MOYANNE-E(WS-IDX-ELEVE) >= 16,00
+                 MOVE "Felicitations"
+                   TO WS-MENTION-E(WS-IDX-ELEVE)
+             WHEN WS-MOYANNE-E(WS-IDX-ELEVE) >= 14,00
+                 MOVE "Encouragements"
+                   TO WS-MENTION-E(WS-IDX-ELEVE)
+             WHEN WS-MOYANNE-E(WS-IDX-ELEVE) >= 12,00
+                 MOVE "Satisfaisant"
+                   TO WS-MENTION-E(WS-IDX-ELEVE)
+             WHEN WS-MOYANNE-E(WS-IDX-ELEVE) >= 10,00
+                 MOVE "Peut mieux faire"
+                   TO WS-MENTION-E(WS-IDX-ELEVE)
+             WHEN OTHER
+                 MOVE "Doit fournir des efforts"
+                   TO WS-MENTION-E(WS-IDX-ELEVE)
+           END-EVALUATE.
+       6048-APPRECIATION-FIN.
+           EXIT.
+
+      ******************************************************************
+      *    Traduit le code comportement de l'élève WS-IDX-ELEVE en
+      *    libellé, pour la ligne absences/comportement du bulletin.
+      ******************************************************************
+       6049-COMPORTEMENT-DEB.
+           EVALUATE WS-COMPORTEMENT-E(WS-IDX-ELEVE)
+             WHEN "A"
+                 MOVE "Excellent"      TO WS-COMPORTEMENT-LIBELLE
+             WHEN "B"
+                 MOVE "Bon"            TO WS-COMPORTEMENT-LIBELLE
+             WHEN "C"
+                 MOVE "Moyen"          TO WS-COMPORTEMENT-LIBELLE
+             WHEN "D"
+                 MOVE "A surveiller"   TO WS-COMPORTEMENT-LIBELLE
+             WHEN OTHER
+                 MOVE "Non renseigne"  TO WS-COMPORTEMENT-LIBELLE
+           END-EVALUATE.
+       6049-COMPORTEMENT-FIN.
+           EXIT.
+
+      ******************************************************************
+      **************** Statistiques par matière ***********************
+      ******************************************************************
+      *    Calcule, pour chaque matière rencontrée dans chaque classe,
+      *    la moyenne, la note la plus basse et la note la plus
+      *    haute obtenues par les élèves. Une matière est identifiée
+      *    par le couple (classe, libellé) : R-C-KEY occupe les deux
+      *    mêmes octets que le code "02" qui distingue une ligne
+      *    matière dans F-INPUT, donc WS-CODE-M vaut toujours "02" et
+      *    ne distingue aucune matière d'une autre, même au sein
+      *    d'une seule classe ; seul le libellé est fiable.
+       6047-STATS-MATIERES-DEB.
+           MOVE 0 TO WS-NB-MATIERES-DISTINCT
+           PERFORM VARYING WS-IDX-ELEVE FROM 1 BY 1
+                 UNTIL WS-IDX-ELEVE > WS-NB-ELEVES
+             IF WS-NOM-ELEVE(WS-IDX-ELEVE) NOT = SPACES
+               PERFORM VARYING WS-IDX-MATIERE FROM 1 BY 1
+                     UNTIL WS-IDX-MATIERE > WS-NB-MATIERES(WS-IDX-ELEVE)
+
+                 MOVE 'N' TO WS-STAT-TROUVE
+                 PERFORM VARYING WS-IDX-STAT FROM 1 BY 1
+                       UNTIL WS-IDX-STAT > WS-NB-MATIERES-DISTINCT
+                   IF WS-STAT-CLASSE(WS-IDX-STAT) =
+                      WS-CLASSE-E(WS-IDX-ELEVE)
+                     AND WS-STAT-LABEL(WS-IDX-STAT) =
+                         WS-NOM-MATIERE(WS-IDX-ELEVE, WS-IDX-MATIERE)
+                       MOVE 'O' TO WS-STAT-TROUVE
+                   END-IF
+                   IF WS-STAT-TROUVE-OUI
+                       EXIT PERFORM
+                   END-IF
+                 END-PERFORM
+
+                 IF NOT WS-STAT-TROUVE-OUI
+                     ADD 1 TO WS-NB-MATIERES-DISTINCT
+                     MOVE WS-NB-MATIERES-DISTINCT TO WS-IDX-STAT
+                     MOVE WS-CLASSE-E(WS-IDX-ELEVE)
+                       TO WS-STAT-CLASSE(WS-IDX-STAT)
+                     MOVE WS-CODE-M(WS-IDX-ELEVE, WS-IDX-MATIERE)
+                       TO WS-STAT-CODE(WS-IDX-STAT)
+                     MOVE WS-NOM-MATIERE(WS-IDX-ELEVE, WS-IDX-MATIERE)
+                       TO WS-STAT-LABEL(WS-IDX-STAT)
+                     MOVE 0 TO WS-STAT-NB(WS-IDX-STAT)
+                     MOVE 0 TO WS-STAT-SOMME(WS-IDX-STAT)
+                     MOVE WS-NOTE(WS-IDX-ELEVE, WS-IDX-MATIERE)
+                       TO WS-STAT-MIN(WS-IDX-STAT)
+                     MOVE WS-NOTE(WS-IDX-ELEVE, WS-IDX-MATIERE)
+                       TO WS-STAT-MAX(WS-IDX-STAT)
+                 END-IF
+
+                 ADD 1 TO WS-STAT-NB(WS-IDX-STAT)
+                 ADD WS-NOTE(WS-IDX-ELEVE, WS-IDX-MATIERE)
+                   TO WS-STAT-SOMME(WS-IDX-STAT)
+                 IF WS-NOTE(WS-IDX-ELEVE, WS-IDX-MATIERE) <
+                    WS-STAT-MIN(WS-IDX-STAT)
+                     MOVE WS-NOTE(WS-IDX-ELEVE, WS-IDX-MATIERE)
+                       TO WS-STAT-MIN(WS-IDX-STAT)
+                 END-IF
+                 IF WS-NOTE(WS-IDX-ELEVE, WS-IDX-MATIERE) >
+                    WS-STAT-MAX(WS-IDX-STAT)
+                     MOVE WS-NOTE(WS-IDX-ELEVE, WS-IDX-MATIERE)
+                       TO WS-STAT-MAX(WS-IDX-STAT)
+                 END-IF
+
+               END-PERFORM
+             END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-IDX-STAT FROM 1 BY 1
+                 UNTIL WS-IDX-STAT > WS-NB-MATIERES-DISTINCT
+               COMPUTE WS-STAT-MOYENNE(WS-IDX-STAT) ROUNDED =
+                   WS-STAT-SOMME(WS-IDX-STAT) / WS-STAT-NB(WS-IDX-STAT)
+           END-PERFORM.
+
+       6047-STATS-MATIERES-FIN.
+           EXIT.
 
       ******************************************************************
       ***************************** SERCH ******************************
-      ******************************************************************     
-      * 6050-SERCH-DEB.
-      *       
-      *    
-      *
-      *
-      * 6050-SERCH-FIN.
-      *     EXIT.
+      ******************************************************************
+      *    Recherche un seul élève dans TABLE-ELEVES, par code ou
+      *    par nom, et n'affiche que son bulletin.
+       6050-SERCH-DEB.
+           MOVE 'N' TO WS-RECH-TROUVE
+           PERFORM VARYING WS-IDX-ELEVE FROM 1 BY 1
+                 UNTIL WS-IDX-ELEVE > WS-NB-ELEVES
+
+             IF (WS-RECH-PAR-CODE AND
+                 WS-CODE-E(WS-IDX-ELEVE) = WS-RECH-CLE)
+             OR (WS-RECH-PAR-NOM AND
+                 WS-NOM-ELEVE(WS-IDX-ELEVE) = WS-RECH-NOM)
+
+                 MOVE 'O' TO WS-RECH-TROUVE
+
+                 PERFORM 6046-LIBELLE-RANG-DEB
+                    THRU 6046-LIBELLE-RANG-FIN
+                 PERFORM 6048-APPRECIATION-DEB
+                    THRU 6048-APPRECIATION-FIN
+
+                 DISPLAY "*************************************"
+                 DISPLAY "          BULLETIN DE NOTES           "
+                 DISPLAY "*************************************"
+                 DISPLAY "Nom     : " WS-NOM-ELEVE(WS-IDX-ELEVE)
+                 DISPLAY "Prenom  : " WS-PRENOM-ELEVE(WS-IDX-ELEVE)
+                 DISPLAY "Age     : " WS-AGE-ELEVE(WS-IDX-ELEVE)
+                 DISPLAY " "
+                 DISPLAY "CODE LIBELLE                  COEF  NOTE"
+
+                 PERFORM VARYING WS-IDX-MATIERE FROM 1 BY 1
+                       UNTIL WS-IDX-MATIERE >
+                             WS-NB-MATIERES(WS-IDX-ELEVE)
+                     DISPLAY
+                         WS-CODE-M(WS-IDX-ELEVE, WS-IDX-MATIERE)
+                     " " WS-NOM-MATIERE(WS-IDX-ELEVE, WS-IDX-MATIERE)
+                     " " WS-COEFF(WS-IDX-ELEVE, WS-IDX-MATIERE)
+                     " " WS-NOTE(WS-IDX-ELEVE, WS-IDX-MATIERE)
+                 END-PERFORM
+
+                 DISPLAY " "
+                 DISPLAY "Moyenne : " WS-MOYANNE-E(WS-IDX-ELEVE)
+                 DISPLAY "Rang    : " WS-RANG-LIBELLE
+                 DISPLAY "Mention : " WS-MENTION-E(WS-IDX-ELEVE)
+
+                 PERFORM 6049-COMPORTEMENT-DEB
+                    THRU 6049-COMPORTEMENT-FIN
+
+                 DISPLAY "Absences     : "
+                         WS-NB-ABSENCES-E(WS-IDX-ELEVE)
+                 DISPLAY "Comportement : " WS-COMPORTEMENT-LIBELLE
+             END-IF
+           END-PERFORM
 
-      
-           
\ No newline at end of file
+           IF NOT WS-RECH-TROUVE-OUI
+               DISPLAY "Aucun eleve ne correspond a la recherche."
+           END-IF.
+       6050-SERCH-FIN.
+           EXIT.
+
+      ******************************************************************
+      ************ Historique des moyennes par trimestre ***************
+      ******************************************************************
+      *    Enregistre dans F-HISTO la moyenne de chaque élève pour le
+      *    trimestre en cours, afin que le conseil de classe puisse
+      *    suivre son évolution d'un trimestre à l'autre.
+       6060-HISTO-DEB.
+           OPEN I-O F-HISTO
+           IF F-HISTO-STATUS-NOFILE
+               OPEN OUTPUT F-HISTO
+               CLOSE F-HISTO
+               OPEN I-O F-HISTO
+           END-IF
+
+           PERFORM VARYING WS-IDX-ELEVE FROM 1 BY 1
+                 UNTIL WS-IDX-ELEVE > WS-NB-ELEVES
+             IF WS-NOM-ELEVE(WS-IDX-ELEVE) NOT = SPACES
+                 MOVE WS-CODE-E(WS-IDX-ELEVE)   TO HISTO-CODE-ELEVE
+                 MOVE WS-TRIMESTRE-COURANT      TO HISTO-TRIMESTRE
+                 MOVE WS-NOM-ELEVE(WS-IDX-ELEVE)   TO HISTO-NOM-ELEVE
+                 MOVE WS-PRENOM-ELEVE(WS-IDX-ELEVE)
+                   TO HISTO-PRENOM-ELEVE
+                 MOVE WS-MOYANNE-E(WS-IDX-ELEVE) TO HISTO-MOYENNE
+
+                 WRITE REC-HISTO
+                 IF F-HISTO-STATUS-DUP
+                     REWRITE REC-HISTO
+                 END-IF
+             END-IF
+           END-PERFORM
+
+           CLOSE F-HISTO.
+       6060-HISTO-FIN.
+           EXIT.
